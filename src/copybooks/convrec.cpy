@@ -0,0 +1,28 @@
+      *> CDDL HEADER
+      *> --------------
+      *> The contents of this file are subject to the terms of the
+      *> Common Development and Distribution License, Version 1.1 only
+      *> (the "License").  You may not use this file except in compliance
+      *> with the License.
+      *>
+      *> See the file LICENSE in this distribution for details.
+      *> A copy of the CDDL is also available via the Internet at
+      *> https://spdx.org/licenses/CDDL-1.1.html
+      *>
+      *> When distributing Covered Code, include this CDDL HEADER in each
+      *> file and include the contents of the LICENSE file from this
+      *> distribution.
+      *> --------------
+
+      *> LINKAGE record passed between cf/cfbatch and cfconv: one unit
+      *> conversion in, one converted value (or a rejection) out.
+
+       01 conv-record.
+           05 conv-unit           PIC X(01).
+           05 conv-output-unit    PIC X(01).
+           05 conv-input-value    PIC S9(8)V9(4) COMP-3.
+           05 conv-output-value   PIC S9(8)V9(4) COMP-3.
+           05 conv-valid-flag     PIC X(01).
+               88 conv-valid            VALUE "Y".
+               88 conv-invalid           VALUE "N".
+           05 conv-error-message  PIC X(40).
