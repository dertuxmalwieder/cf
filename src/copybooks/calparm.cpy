@@ -0,0 +1,33 @@
+      *> CDDL HEADER
+      *> --------------
+      *> The contents of this file are subject to the terms of the
+      *> Common Development and Distribution License, Version 1.1 only
+      *> (the "License").  You may not use this file except in compliance
+      *> with the License.
+      *>
+      *> See the file LICENSE in this distribution for details.
+      *> A copy of the CDDL is also available via the Internet at
+      *> https://spdx.org/licenses/CDDL-1.1.html
+      *>
+      *> When distributing Covered Code, include this CDDL HEADER in each
+      *> file and include the contents of the LICENSE file from this
+      *> distribution.
+      *> --------------
+
+      *> Conversion constants and per-unit calibration offsets.
+      *> The constants below are the defaults; 1000-LOAD-CALIBRATION in
+      *> cf.cob overlays cal-c-offset/cal-f-offset/cal-k-offset with
+      *> whatever an optional CALPARM.DAT turns up, so a sensor's drift
+      *> can be corrected without touching this copybook or a COMPUTE.
+
+       01 cal-parameters.
+           05 cal-c-to-f-mult-num      PIC S9(3)      VALUE +9.
+           05 cal-c-to-f-mult-den      PIC S9(3)      VALUE +5.
+           05 cal-c-to-f-add           PIC S9(5)V9(2) VALUE +32.00.
+           05 cal-k-to-c-sub           PIC S9(5)V9(2) VALUE +273.15.
+           05 cal-abs-zero-c           PIC S9(5)V9(2) VALUE -273.15.
+           05 cal-abs-zero-f           PIC S9(5)V9(2) VALUE -459.67.
+           05 cal-abs-zero-k           PIC S9(5)V9(2) VALUE +0.00.
+           05 cal-c-offset             PIC S9(3)V9(4) VALUE +0.0000.
+           05 cal-f-offset             PIC S9(3)V9(4) VALUE +0.0000.
+           05 cal-k-offset             PIC S9(3)V9(4) VALUE +0.0000.
