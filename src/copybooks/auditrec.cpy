@@ -0,0 +1,36 @@
+      *> CDDL HEADER
+      *> --------------
+      *> The contents of this file are subject to the terms of the
+      *> Common Development and Distribution License, Version 1.1 only
+      *> (the "License").  You may not use this file except in compliance
+      *> with the License.
+      *>
+      *> See the file LICENSE in this distribution for details.
+      *> A copy of the CDDL is also available via the Internet at
+      *> https://spdx.org/licenses/CDDL-1.1.html
+      *>
+      *> When distributing Covered Code, include this CDDL HEADER in each
+      *> file and include the contents of the LICENSE file from this
+      *> distribution.
+      *> --------------
+
+      *> One line per conversion in the CFAUDIT.LOG audit trail.  Fixed
+      *> width so cfsum and any review tooling can read it back without
+      *> guessing at delimiters.
+
+       01 audit-record.
+           05 audit-timestamp     PIC X(26).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-unit-in       PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-value-in      PIC +Z(6)9.9999.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-unit-out      PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-value-out     PIC +Z(6)9.9999.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-valid-flag    PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-user          PIC X(12).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 audit-job           PIC X(12).
