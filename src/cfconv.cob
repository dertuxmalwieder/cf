@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cfconv.
+
+      *> CDDL HEADER
+      *> --------------
+      *> The contents of this file are subject to the terms of the
+      *> Common Development and Distribution License, Version 1.1 only
+      *> (the "License").  You may not use this file except in compliance
+      *> with the License.
+      *>
+      *> See the file LICENSE in this distribution for details.
+      *> A copy of the CDDL is also available via the Internet at
+      *> https://spdx.org/licenses/CDDL-1.1.html
+      *>
+      *> When distributing Covered Code, include this CDDL HEADER in each
+      *> file and include the contents of the LICENSE file from this
+      *> distribution.
+      *> --------------
+
+      *> cfconv holds the actual C/F/K conversion formulas plus the
+      *> physically-possible-value check, so cf (single reading) and its
+      *> batch reader share one place that does the arithmetic instead of
+      *> keeping two copies of the COMPUTE statements in step.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 adjusted-value PIC S9(8)V9(4) COMP-3.
+
+       LINKAGE SECTION.
+       COPY convrec.
+       COPY calparm.
+
+       PROCEDURE DIVISION USING conv-record cal-parameters.
+       0000-START.
+           MOVE "Y" TO conv-valid-flag
+           MOVE SPACES TO conv-error-message
+           MOVE SPACE TO conv-output-unit
+           MOVE ZERO TO conv-output-value
+
+           EVALUATE conv-unit
+               WHEN "C"
+                   PERFORM 1000-CONVERT-C-TO-F THRU 1000-EXIT
+               WHEN "F"
+                   PERFORM 2000-CONVERT-F-TO-C THRU 2000-EXIT
+               WHEN "K"
+                   PERFORM 3000-CONVERT-K-TO-C THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE "N" TO conv-valid-flag
+                   MOVE "UNRECOGNIZED UNIT CODE" TO conv-error-message
+           END-EVALUATE
+
+       9999-EXIT.
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> Celsius in, Fahrenheit out.
+      *> ----------------------------------------------------------
+       1000-CONVERT-C-TO-F.
+           IF conv-input-value < cal-abs-zero-c
+               MOVE "N" TO conv-valid-flag
+               MOVE "VALUE BELOW ABSOLUTE ZERO" TO conv-error-message
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE "F" TO conv-output-unit
+           COMPUTE adjusted-value = conv-input-value + cal-c-offset
+           COMPUTE conv-output-value ROUNDED =
+               adjusted-value * cal-c-to-f-mult-num
+                   / cal-c-to-f-mult-den + cal-c-to-f-add
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> Fahrenheit in, Celsius out.
+      *> ----------------------------------------------------------
+       2000-CONVERT-F-TO-C.
+           IF conv-input-value < cal-abs-zero-f
+               MOVE "N" TO conv-valid-flag
+               MOVE "VALUE BELOW ABSOLUTE ZERO" TO conv-error-message
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE "C" TO conv-output-unit
+           COMPUTE adjusted-value = conv-input-value + cal-f-offset
+           COMPUTE conv-output-value ROUNDED =
+               (adjusted-value - cal-c-to-f-add)
+                   * cal-c-to-f-mult-den / cal-c-to-f-mult-num
+       2000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> Kelvin in, Celsius out.
+      *> ----------------------------------------------------------
+       3000-CONVERT-K-TO-C.
+           IF conv-input-value < cal-abs-zero-k
+               MOVE "N" TO conv-valid-flag
+               MOVE "VALUE BELOW ABSOLUTE ZERO" TO conv-error-message
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE "C" TO conv-output-unit
+           COMPUTE adjusted-value = conv-input-value + cal-k-offset
+           COMPUTE conv-output-value ROUNDED =
+               adjusted-value - cal-k-to-c-sub
+       3000-EXIT.
+           EXIT.
