@@ -17,49 +17,765 @@
       *> distribution.
       *> --------------
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Audit trail.  OPTIONAL so a missing CFAUDIT.LOG doesn't abend
+      *> OPEN EXTEND; 1000-OPEN-AUDIT-LOG falls back to OPEN OUTPUT the
+      *> first time a job runs on a box.
+           SELECT OPTIONAL audit-file ASSIGN TO DYNAMIC audit-file-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS audit-file-status.
+
+      *> Optional calibration overrides; fine for this not to exist.
+           SELECT OPTIONAL calparm-file
+               ASSIGN TO DYNAMIC calparm-file-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS calparm-file-status.
+
+      *> Printed report (-r) and CSV/interchange (-c) output modes.
+      *> OPTIONAL/FILE STATUS so a restarted batch run (see
+      *> 1800-OPEN-OUTPUT-MODE-FILES) can OPEN EXTEND these the same
+      *> way 1000-OPEN-AUDIT-LOG does for the audit trail.
+           SELECT OPTIONAL print-file ASSIGN TO DYNAMIC print-file-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS print-file-status.
+
+           SELECT OPTIONAL csv-file ASSIGN TO DYNAMIC csv-file-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS csv-file-status.
+
+      *> Batch input mode (-b).
+           SELECT batch-input-file ASSIGN TO DYNAMIC input-file-name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS batch-input-file-status.
+
+      *> OPTIONAL/FILE STATUS for the same restart-time EXTEND reason
+      *> as print-file/csv-file above.
+           SELECT OPTIONAL batch-output-file
+               ASSIGN TO DYNAMIC output-file-name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS batch-output-file-status.
+
+      *> Checkpoint/restart for the batch driver.  OPTIONAL: the first
+      *> run of a batch has no checkpoint yet.
+           SELECT OPTIONAL checkpoint-file
+               ASSIGN TO DYNAMIC checkpoint-file-name
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS checkpoint-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD audit-file.
+           COPY auditrec.
+
+       FD calparm-file.
+       01 calparm-record.
+           05 calparm-unit         PIC X(01).
+           05 FILLER                PIC X(01).
+           05 calparm-offset-text  PIC X(10).
+
+       FD print-file.
+       01 print-line PIC X(80).
+
+       FD csv-file.
+       01 csv-line PIC X(80).
+
+       FD batch-input-file.
+       01 batch-input-record PIC X(80).
+
+       FD batch-output-file.
+       01 batch-output-record PIC X(80).
+
+       FD checkpoint-file.
+       01 checkpoint-record.
+           05 checkpoint-last-record      PIC 9(08).
+           05 checkpoint-report-line-count PIC 9(04).
+           05 checkpoint-report-page-count PIC 9(04).
+
        WORKING-STORAGE SECTION.
-       
+
       *> We store four variables here:
-      *> - input unit (c/C or f/F)
+      *> - input unit (c/C, f/F or k/K)
       *> - input value (decimal number)
       *> - formatted input (without leading zeroes)
       *> - output value (without leading zeroes)
 
        01 input-unit PIC X(1) VALUE SPACES.
-       01 input-value PIC S9(10)V999 COMP-3.
-       01 input-formatted PIC +ZZ9.99.
-       01 output-value PIC +ZZ9.99.
+       01 input-value PIC S9(8)V9(4) COMP-3.
+
+       COPY convrec.
+       COPY calparm.
+
+      *> ----------------------------------------------------------
+      *> Command-line parsing.
+      *> ----------------------------------------------------------
+       01 argument-count      PIC 9(02) COMP.
+       01 option-index        PIC 9(02) COMP.
+       01 work-argument       PIC X(64).
+       01 work-argument-upper PIC X(64).
+
+       01 cf-mode-switches.
+           05 batch-mode-switch   PIC X(01) VALUE "N".
+               88 batch-mode              VALUE "Y".
+           05 report-mode-switch  PIC X(01) VALUE "N".
+               88 report-mode             VALUE "Y".
+           05 csv-mode-switch     PIC X(01) VALUE "N".
+               88 csv-mode                VALUE "Y".
+
+       01 precision-digits PIC 9(01) VALUE 2.
+
+       01 input-file-name      PIC X(80) VALUE SPACES.
+       01 output-file-name     PIC X(84) VALUE SPACES.
+       01 checkpoint-file-name PIC X(84) VALUE SPACES.
+       01 audit-file-path      PIC X(80) VALUE "CFAUDIT.LOG".
+       01 print-file-path      PIC X(80) VALUE "CFREPORT.TXT".
+       01 csv-file-path        PIC X(80) VALUE "CFOUTPUT.CSV".
+       01 calparm-file-path    PIC X(80) VALUE "CALPARM.DAT".
+
+       01 audit-file-status      PIC X(02).
+       01 calparm-file-status    PIC X(02).
+       01 calparm-eof-switch     PIC X(01) VALUE "N".
+           88 calparm-eof              VALUE "Y".
+       01 batch-input-file-status PIC X(02).
+       01 checkpoint-file-status  PIC X(02).
+       01 print-file-status       PIC X(02).
+       01 csv-file-status         PIC X(02).
+       01 batch-output-file-status PIC X(02).
+
+      *> ----------------------------------------------------------
+      *> Batch driver / checkpoint-restart.
+      *> ----------------------------------------------------------
+       01 record-count            PIC 9(08) VALUE ZERO.
+       01 last-checkpoint-record  PIC 9(08) VALUE ZERO.
+       01 checkpoint-interval     PIC 9(04) VALUE 100.
+       01 batch-eof-switch        PIC X(01) VALUE "N".
+           88 batch-eof                 VALUE "Y".
+       01 conv-input-text         PIC X(16).
+
+      *> ----------------------------------------------------------
+      *> Configurable-precision display editing.  COBOL picture
+      *> clauses are fixed at compile time, so the requested number of
+      *> decimal places is handled by routing the COMPUTE ROUNDED into
+      *> the matching edited field instead of building the picture at
+      *> run time.
+      *> ----------------------------------------------------------
+       01 input-formatted-0  PIC +Z(6)9.
+       01 input-formatted-1  PIC +Z(6)9.9.
+       01 input-formatted-2  PIC +Z(6)9.99.
+       01 input-formatted-3  PIC +Z(6)9.999.
+       01 input-formatted-4  PIC +Z(6)9.9999.
+       01 output-formatted-0 PIC +Z(6)9.
+       01 output-formatted-1 PIC +Z(6)9.9.
+       01 output-formatted-2 PIC +Z(6)9.99.
+       01 output-formatted-3 PIC +Z(6)9.999.
+       01 output-formatted-4 PIC +Z(6)9.9999.
+       01 input-display       PIC X(13).
+       01 output-display      PIC X(13).
+
+      *> ----------------------------------------------------------
+      *> Printed report layout.
+      *> ----------------------------------------------------------
+       01 report-run-date    PIC X(10).
+       01 report-page-count  PIC 9(04) VALUE ZERO.
+       01 report-line-count  PIC 9(04) VALUE ZERO.
+
+      *> ----------------------------------------------------------
+      *> Audit trail.
+      *> ----------------------------------------------------------
+       01 audit-user-name PIC X(12) VALUE SPACES.
+       01 audit-job-name  PIC X(12) VALUE SPACES.
+       01 current-date-ccyymmdd PIC 9(08).
+       01 current-time-hhmmss   PIC 9(08).
+       01 current-timestamp     PIC X(19) VALUE SPACES.
 
        PROCEDURE DIVISION.
        PERFORM 0000-START.
 
+      *> 1000-INITIALIZE (and its 1000-OPEN-AUDIT-LOG) has already run
+      *> by the time either call site below reaches here, so audit-file
+      *> is always open; close it explicitly instead of relying on the
+      *> runtime's implicit close, the same as every other STOP RUN
+      *> path in this program (2601-BATCH-INPUT-NOT-FOUND).
        0000-USAGE.
-           DISPLAY "Usage: cf <source: 'c' or 'f'> <value>."
+           DISPLAY "Usage: cf <source: 'c', 'f' or 'k'> <value> "
+               "[-r] [-c] [-p n]."
+           DISPLAY "       cf -b <input-file> [-o <output-file>] "
+               "[-r] [-c] [-p n]."
+           CLOSE audit-file
            STOP RUN.
 
        0000-START.
-           ACCEPT input-unit FROM ARGUMENT-VALUE
-           IF input-unit = SPACE OR LOW-VALUES THEN
-      *> argv[1] should be C or F, but is not set instead.
-      *> argv[2] defaults to 0.0.
+           PERFORM 1000-INITIALIZE
+
+           ACCEPT argument-count FROM ARGUMENT-NUMBER
+           IF argument-count < 2 THEN
+      *> argv[1] should be C, F or K, or -B for batch mode, but is not
+      *> set instead.
                PERFORM 0000-USAGE
+           END-IF
+
+           ACCEPT work-argument FROM ARGUMENT-VALUE
+           MOVE FUNCTION UPPER-CASE(work-argument)
+               TO work-argument-upper
+
+           IF work-argument-upper(1:2) = "-B" THEN
+               SET batch-mode TO TRUE
+               ACCEPT input-file-name FROM ARGUMENT-VALUE
            ELSE
       *> Cleanup: trim() input-unit
-               INSPECT input-unit REPLACING ALL SPACES BY LOW-VALUES
-               MOVE FUNCTION UPPER-CASE(input-unit) to input-unit
+               MOVE work-argument-upper(1:1) TO input-unit
+               ACCEPT work-argument FROM ARGUMENT-VALUE
+               MOVE FUNCTION NUMVAL(work-argument) TO input-value
+           END-IF
+
+           MOVE 3 TO option-index
+           PERFORM 1500-PARSE-OPTIONS
+               UNTIL option-index > argument-count
+
+      *> -r and -c together would open both print-file and csv-file
+      *> but 3000-SINGLE-MODE/2620-CONVERT-BATCH-RECORD's
+      *> EVALUATE TRUE only ever writes the first true branch, so one
+      *> output would be silently incomplete (header only).  Reject
+      *> the combination outright instead, same principle as the -p
+      *> range check above.
+           IF report-mode AND csv-mode THEN
+               DISPLAY "cf: -r and -c cannot both be given"
+               PERFORM 0000-USAGE
            END-IF
 
-           ACCEPT input-value FROM ARGUMENT-VALUE
-           MOVE input-value TO input-formatted
+      *> Batch mode works out its file names and, if restarting, its
+      *> last checkpointed record BEFORE 1800-OPEN-OUTPUT-MODE-FILES
+      *> runs, so that paragraph knows whether to EXTEND a partial
+      *> prior run's output or start a fresh one.
+           IF batch-mode THEN
+               PERFORM 2000-PREPARE-BATCH
+           END-IF
+
+           PERFORM 1800-OPEN-OUTPUT-MODE-FILES
 
-           IF input-unit = "C" THEN
-               COMPUTE output-value = input-value * (9 / 5) + 32
-               DISPLAY input-formatted " 째C = " output-value " 째F"
+           IF batch-mode THEN
+               PERFORM 2600-RUN-BATCH
            ELSE
-               COMPUTE output-value = (input-value - 32) * (5 / 9)
-               DISPLAY input-formatted " 째F = " output-value " 째C"
+               PERFORM 3000-SINGLE-MODE
            END-IF
 
+           PERFORM 1900-CLOSE-OUTPUT-MODE-FILES
+           CLOSE audit-file
+
        STOP RUN.
+
+      *> ----------------------------------------------------------
+      *> Startup: pull in calibration overrides and work out who/what
+      *> is running, for the audit trail.
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1000-LOAD-CALIBRATION
+           PERFORM 1000-DETERMINE-AUDIT-IDENTITY
+           PERFORM 1000-OPEN-AUDIT-LOG.
+
+       1000-LOAD-CALIBRATION.
+           OPEN INPUT calparm-file
+           IF calparm-file-status = "00" THEN
+               PERFORM 1010-READ-CALPARM THRU 1010-EXIT
+                   UNTIL calparm-eof
+               CLOSE calparm-file
+           END-IF.
+
+       1010-READ-CALPARM.
+           READ calparm-file
+               AT END
+                   SET calparm-eof TO TRUE
+                   GO TO 1010-EXIT
+           END-READ
+           MOVE FUNCTION UPPER-CASE(calparm-unit) TO calparm-unit
+           EVALUATE calparm-unit
+               WHEN "C"
+                   MOVE FUNCTION NUMVAL(calparm-offset-text)
+                       TO cal-c-offset
+               WHEN "F"
+                   MOVE FUNCTION NUMVAL(calparm-offset-text)
+                       TO cal-f-offset
+               WHEN "K"
+                   MOVE FUNCTION NUMVAL(calparm-offset-text)
+                       TO cal-k-offset
+           END-EVALUATE.
+       1010-EXIT.
+           EXIT.
+
+       1000-DETERMINE-AUDIT-IDENTITY.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT audit-user-name FROM ENVIRONMENT-VALUE
+           IF audit-user-name = SPACES THEN
+               DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
+               ACCEPT audit-user-name FROM ENVIRONMENT-VALUE
+           END-IF
+           IF audit-user-name = SPACES THEN
+               MOVE "UNKNOWN" TO audit-user-name
+           END-IF
+
+           DISPLAY "JOB_NAME" UPON ENVIRONMENT-NAME
+           ACCEPT audit-job-name FROM ENVIRONMENT-VALUE
+           IF audit-job-name = SPACES THEN
+               MOVE "CF" TO audit-job-name
+           END-IF.
+
+       1000-OPEN-AUDIT-LOG.
+           OPEN EXTEND audit-file
+           IF audit-file-status = "05" OR audit-file-status = "35" THEN
+               CLOSE audit-file
+               OPEN OUTPUT audit-file
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Trailing-option parsing: -r (report), -c (csv), -p n
+      *> (precision), -o file (batch output file).  Performed once per
+      *> remaining argument; an option that takes a value advances
+      *> option-index by two instead of one.
+      *> ----------------------------------------------------------
+       1500-PARSE-OPTIONS.
+           ACCEPT work-argument FROM ARGUMENT-VALUE
+           MOVE FUNCTION UPPER-CASE(work-argument)
+               TO work-argument-upper
+           EVALUATE work-argument-upper(1:2)
+               WHEN "-R"
+                   SET report-mode TO TRUE
+                   ADD 1 TO option-index
+               WHEN "-C"
+                   SET csv-mode TO TRUE
+                   ADD 1 TO option-index
+               WHEN "-P"
+                   ACCEPT work-argument FROM ARGUMENT-VALUE
+                   MOVE FUNCTION NUMVAL(work-argument)
+                       TO precision-digits
+                   IF precision-digits > 4 THEN
+      *> Same principle as the unit-code rejection in cfconv's
+      *> EVALUATE WHEN OTHER: an unsupported request is rejected, not
+      *> silently substituted with a different one.
+                       DISPLAY "cf: -p must be 0-4, got "
+                           FUNCTION TRIM(work-argument)
+                       PERFORM 0000-USAGE
+                   END-IF
+                   ADD 2 TO option-index
+               WHEN "-O"
+                   ACCEPT output-file-name FROM ARGUMENT-VALUE
+                   ADD 2 TO option-index
+               WHEN OTHER
+                   ADD 1 TO option-index
+           END-EVALUATE.
+
+      *> A batch restart (last-checkpoint-record > 0, set by
+      *> 2000-PREPARE-BATCH before this runs) EXTENDs whatever the
+      *> interrupted run already wrote instead of truncating it; a
+      *> fresh run (batch or single-conversion) opens OUTPUT and writes
+      *> the header as before.  A single-conversion run is its own
+      *> filing each time it is invoked -- CFREPORT.TXT/CFCONV.CSV (or
+      *> whatever -o names) hold that one reading, the same way the
+      *> audit log is the permanent cumulative record across runs.  A
+      *> caller who wants several single conversions accumulated into
+      *> one report should drive them through -b instead of rerunning
+      *> cf -r one reading at a time.
+       1800-OPEN-OUTPUT-MODE-FILES.
+           ACCEPT report-run-date FROM DATE YYYYMMDD
+           IF report-mode THEN
+               IF output-file-name NOT = SPACES THEN
+                   MOVE output-file-name TO print-file-path
+               END-IF
+               IF batch-mode AND last-checkpoint-record > ZERO THEN
+                   PERFORM 1810-EXTEND-PRINT-FILE
+               ELSE
+                   OPEN OUTPUT print-file
+                   PERFORM 5110-WRITE-REPORT-HEADER
+               END-IF
+           END-IF
+           IF csv-mode THEN
+               IF output-file-name NOT = SPACES THEN
+                   MOVE output-file-name TO csv-file-path
+               END-IF
+               IF batch-mode AND last-checkpoint-record > ZERO THEN
+                   PERFORM 1820-EXTEND-CSV-FILE
+               ELSE
+                   OPEN OUTPUT csv-file
+                   PERFORM 5210-WRITE-CSV-HEADER
+               END-IF
+           END-IF.
+
+      *> A restart's checkpoint record implies the file was created by
+      *> the interrupted run; OPTIONAL/05 only guards the edge case of
+      *> that file having been removed out from under the checkpoint.
+       1810-EXTEND-PRINT-FILE.
+           OPEN EXTEND print-file
+           IF print-file-status = "05" OR print-file-status = "35" THEN
+               CLOSE print-file
+               OPEN OUTPUT print-file
+               PERFORM 5110-WRITE-REPORT-HEADER
+           END-IF.
+
+       1820-EXTEND-CSV-FILE.
+           OPEN EXTEND csv-file
+           IF csv-file-status = "05" OR csv-file-status = "35" THEN
+               CLOSE csv-file
+               OPEN OUTPUT csv-file
+               PERFORM 5210-WRITE-CSV-HEADER
+           END-IF.
+
+       1900-CLOSE-OUTPUT-MODE-FILES.
+           IF report-mode THEN
+               CLOSE print-file
+           END-IF
+           IF csv-mode THEN
+               CLOSE csv-file
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Single-conversion mode (the original cf behaviour).
+      *> ----------------------------------------------------------
+       3000-SINGLE-MODE.
+           PERFORM 4100-VALIDATE-AND-CONVERT
+           IF conv-valid THEN
+               PERFORM 4000-FORMAT-VALUES
+               EVALUATE TRUE
+                   WHEN report-mode
+                       PERFORM 5100-REPORT-OUTPUT
+                   WHEN csv-mode
+                       PERFORM 5200-CSV-OUTPUT
+                   WHEN OTHER
+                       PERFORM 5000-DISPLAY-OUTPUT
+               END-EVALUATE
+           ELSE
+               DISPLAY "cf: " FUNCTION TRIM(conv-error-message)
+           END-IF
+           PERFORM 6000-AUDIT-LOG.
+
+       4100-VALIDATE-AND-CONVERT.
+           MOVE input-unit TO conv-unit
+           MOVE input-value TO conv-input-value
+           CALL "cfconv" USING conv-record cal-parameters.
+
+      *> ----------------------------------------------------------
+      *> Batch mode: one unit/value pair per line of input-file-name,
+      *> same format as the command-line arguments.  Checkpointed
+      *> every checkpoint-interval records so an abend partway through
+      *> an overnight run does not force reprocessing records already
+      *> converted.
+      *> ----------------------------------------------------------
+      *> The .OUT auto-default is only for the plain batch-output-file
+      *> path; report/CSV output keeps its own CFREPORT.TXT/CFOUTPUT.CSV
+      *> default (set on print-file-path/csv-file-path) unless the
+      *> caller passed -o explicitly, so running -r and -c back to back
+      *> with no -o doesn't point both at the same derived file name.
+       2000-PREPARE-BATCH.
+           IF output-file-name = SPACES
+                   AND (NOT report-mode) AND (NOT csv-mode) THEN
+               STRING FUNCTION TRIM(input-file-name) DELIMITED BY SIZE
+                   ".OUT" DELIMITED BY SIZE
+                   INTO output-file-name
+               END-STRING
+           END-IF
+           STRING FUNCTION TRIM(input-file-name) DELIMITED BY SIZE
+               ".CKP" DELIMITED BY SIZE
+               INTO checkpoint-file-name
+           END-STRING
+
+           PERFORM 2500-LOAD-CHECKPOINT.
+
+       2500-LOAD-CHECKPOINT.
+           MOVE ZERO TO last-checkpoint-record
+           OPEN INPUT checkpoint-file
+           IF checkpoint-file-status = "00" THEN
+               READ checkpoint-file
+                   AT END
+                       MOVE ZERO TO last-checkpoint-record
+                   NOT AT END
+                       MOVE checkpoint-last-record
+                           TO last-checkpoint-record
+                       MOVE checkpoint-report-line-count
+                           TO report-line-count
+                       MOVE checkpoint-report-page-count
+                           TO report-page-count
+               END-READ
+               CLOSE checkpoint-file
+           END-IF.
+
+       2600-RUN-BATCH.
+           IF (NOT report-mode) AND (NOT csv-mode) THEN
+               IF last-checkpoint-record > ZERO THEN
+                   PERFORM 2605-EXTEND-BATCH-OUTPUT
+               ELSE
+                   OPEN OUTPUT batch-output-file
+               END-IF
+           END-IF
+           OPEN INPUT batch-input-file
+           IF batch-input-file-status NOT = "00" THEN
+               PERFORM 2601-BATCH-INPUT-NOT-FOUND
+           END-IF
+
+           MOVE ZERO TO record-count
+           MOVE "N" TO batch-eof-switch
+
+           PERFORM 2610-PROCESS-BATCH THRU 2610-EXIT
+               UNTIL batch-eof
+
+           CLOSE batch-input-file
+           IF (NOT report-mode) AND (NOT csv-mode) THEN
+               CLOSE batch-output-file
+           END-IF
+
+      *> Clean finish: drop the checkpoint so the next run starts over.
+           DELETE FILE checkpoint-file.
+
+      *> Guards the same way every other SELECT in this program guards
+      *> its OPEN: an unopened batch-input-file never reaches AT END,
+      *> so leaving this unchecked spins 2610-PROCESS-BATCH forever on
+      *> whatever garbage a READ off a not-really-open file returns.
+       2601-BATCH-INPUT-NOT-FOUND.
+           DISPLAY "cf: cannot open batch input file "
+               FUNCTION TRIM(input-file-name)
+               " (file status " batch-input-file-status ")"
+           IF (NOT report-mode) AND (NOT csv-mode) THEN
+               CLOSE batch-output-file
+           END-IF
+           PERFORM 1900-CLOSE-OUTPUT-MODE-FILES
+           CLOSE audit-file
+           STOP RUN.
+
+      *> Same OPTIONAL/05 fallback as 1810-EXTEND-PRINT-FILE, for the
+      *> plain (non-report, non-CSV) batch output file.
+       2605-EXTEND-BATCH-OUTPUT.
+           OPEN EXTEND batch-output-file
+           IF batch-output-file-status = "05" OR
+                   batch-output-file-status = "35" THEN
+               CLOSE batch-output-file
+               OPEN OUTPUT batch-output-file
+           END-IF.
+
+       2610-PROCESS-BATCH.
+           READ batch-input-file
+               AT END
+                   SET batch-eof TO TRUE
+                   GO TO 2610-EXIT
+           END-READ
+           ADD 1 TO record-count
+           IF record-count > last-checkpoint-record THEN
+               PERFORM 2620-CONVERT-BATCH-RECORD
+           END-IF
+           IF FUNCTION MOD(record-count, checkpoint-interval) = 0 THEN
+               PERFORM 2700-SAVE-CHECKPOINT
+           END-IF
+       2610-EXIT.
+           EXIT.
+
+       2620-CONVERT-BATCH-RECORD.
+           MOVE SPACES TO conv-input-text
+           UNSTRING batch-input-record DELIMITED BY ALL SPACE
+               INTO conv-unit conv-input-text
+           END-UNSTRING
+           MOVE FUNCTION UPPER-CASE(conv-unit) TO conv-unit
+           MOVE FUNCTION NUMVAL(conv-input-text) TO conv-input-value
+           CALL "cfconv" USING conv-record cal-parameters
+
+           IF conv-valid THEN
+               PERFORM 4000-FORMAT-VALUES
+               EVALUATE TRUE
+                   WHEN report-mode
+                       PERFORM 5100-REPORT-OUTPUT
+                   WHEN csv-mode
+                       PERFORM 5200-CSV-OUTPUT
+                   WHEN OTHER
+                       PERFORM 5050-WRITE-BATCH-LINE
+               END-EVALUATE
+           ELSE
+               DISPLAY "cf: record " record-count " rejected: "
+                   FUNCTION TRIM(conv-error-message)
+           END-IF
+           PERFORM 6000-AUDIT-LOG.
+
+      *> Carries report-line-count/report-page-count along with the
+      *> record position, so a restarted -r run keeps numbering where
+      *> the interrupted run left off instead of starting over under
+      *> the existing PAGE/LINE headings 1810-EXTEND-PRINT-FILE appends
+      *> to.  Flushes the output file and audit-file to disk BEFORE
+      *> the checkpoint record is written, so checkpoint-last-record
+      *> never claims a record is done unless its output/audit rows are
+      *> already durable -- an abend between the flush and the
+      *> checkpoint write just costs a few re-processed records on
+      *> restart (duplicated rows, safely re-derivable), not the silent
+      *> data loss that came from checkpointing ahead of the files it
+      *> describes.
+       2700-SAVE-CHECKPOINT.
+           MOVE record-count TO checkpoint-last-record
+           MOVE report-line-count TO checkpoint-report-line-count
+           MOVE report-page-count TO checkpoint-report-page-count
+
+           PERFORM 2710-FLUSH-OUTPUT-FILE
+           PERFORM 2720-FLUSH-AUDIT-FILE
+
+           OPEN OUTPUT checkpoint-file
+           WRITE checkpoint-record
+           CLOSE checkpoint-file.
+
+      *> Whichever one output path this run is using (the other two
+      *> never got opened -- see 1800-OPEN-OUTPUT-MODE-FILES/
+      *> 2600-RUN-BATCH) is already on disk by the time this run
+      *> started, so the re-open is always a plain EXTEND, no 05/35
+      *> fallback needed.
+       2710-FLUSH-OUTPUT-FILE.
+           EVALUATE TRUE
+               WHEN report-mode
+                   CLOSE print-file
+                   OPEN EXTEND print-file
+               WHEN csv-mode
+                   CLOSE csv-file
+                   OPEN EXTEND csv-file
+               WHEN OTHER
+                   CLOSE batch-output-file
+                   OPEN EXTEND batch-output-file
+           END-EVALUATE.
+
+       2720-FLUSH-AUDIT-FILE.
+           CLOSE audit-file
+           OPEN EXTEND audit-file.
+
+      *> ----------------------------------------------------------
+      *> Precision formatting, shared by single and batch modes.
+      *> ----------------------------------------------------------
+       4000-FORMAT-VALUES.
+           EVALUATE precision-digits
+               WHEN 0
+                   COMPUTE input-formatted-0 ROUNDED = conv-input-value
+                   COMPUTE output-formatted-0 ROUNDED
+                       = conv-output-value
+                   MOVE input-formatted-0 TO input-display
+                   MOVE output-formatted-0 TO output-display
+               WHEN 1
+                   COMPUTE input-formatted-1 ROUNDED = conv-input-value
+                   COMPUTE output-formatted-1 ROUNDED
+                       = conv-output-value
+                   MOVE input-formatted-1 TO input-display
+                   MOVE output-formatted-1 TO output-display
+               WHEN 3
+                   COMPUTE input-formatted-3 ROUNDED = conv-input-value
+                   COMPUTE output-formatted-3 ROUNDED
+                       = conv-output-value
+                   MOVE input-formatted-3 TO input-display
+                   MOVE output-formatted-3 TO output-display
+               WHEN 4
+                   COMPUTE input-formatted-4 ROUNDED = conv-input-value
+                   COMPUTE output-formatted-4 ROUNDED
+                       = conv-output-value
+                   MOVE input-formatted-4 TO input-display
+                   MOVE output-formatted-4 TO output-display
+               WHEN OTHER
+                   COMPUTE input-formatted-2 ROUNDED = conv-input-value
+                   COMPUTE output-formatted-2 ROUNDED
+                       = conv-output-value
+                   MOVE input-formatted-2 TO input-display
+                   MOVE output-formatted-2 TO output-display
+           END-EVALUATE.
+
+      *> ----------------------------------------------------------
+      *> Output sinks.
+      *> ----------------------------------------------------------
+       5000-DISPLAY-OUTPUT.
+           DISPLAY FUNCTION TRIM(input-display) " degree " conv-unit
+               " = " FUNCTION TRIM(output-display) " degree "
+               conv-output-unit.
+
+       5050-WRITE-BATCH-LINE.
+           MOVE SPACES TO batch-output-record
+           STRING FUNCTION TRIM(input-display) DELIMITED BY SIZE
+               " degree " DELIMITED BY SIZE
+               conv-unit DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               FUNCTION TRIM(output-display) DELIMITED BY SIZE
+               " degree " DELIMITED BY SIZE
+               conv-output-unit DELIMITED BY SIZE
+               INTO batch-output-record
+           END-STRING
+           WRITE batch-output-record.
+
+       5100-REPORT-OUTPUT.
+           ADD 1 TO report-line-count
+           MOVE SPACES TO print-line
+           MOVE report-line-count TO print-line(1:5)
+           MOVE conv-unit TO print-line(10:1)
+           MOVE input-display TO print-line(15:13)
+           MOVE "=" TO print-line(30:1)
+           MOVE conv-output-unit TO print-line(33:1)
+           MOVE output-display TO print-line(36:13)
+           WRITE print-line
+           IF report-line-count >= 60 THEN
+               PERFORM 5110-WRITE-REPORT-HEADER
+           END-IF.
+
+       5110-WRITE-REPORT-HEADER.
+           ADD 1 TO report-page-count
+           MOVE ZERO TO report-line-count
+           MOVE SPACES TO print-line
+           MOVE "CF CONVERSION REPORT" TO print-line(1:20)
+           MOVE "RUN DATE:" TO print-line(40:9)
+           MOVE report-run-date TO print-line(50:8)
+           MOVE "PAGE" TO print-line(60:4)
+           MOVE report-page-count TO print-line(65:4)
+           WRITE print-line
+           MOVE SPACES TO print-line
+           MOVE "LINE" TO print-line(1:4)
+           MOVE "U" TO print-line(10:1)
+           MOVE "INPUT VALUE" TO print-line(15:11)
+           MOVE "=" TO print-line(30:1)
+           MOVE "U" TO print-line(33:1)
+           MOVE "OUTPUT VALUE" TO print-line(36:12)
+           WRITE print-line.
+
+       5200-CSV-OUTPUT.
+           MOVE SPACES TO csv-line
+           STRING conv-unit DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(input-display) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               conv-output-unit DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(output-display) DELIMITED BY SIZE
+               INTO csv-line
+           END-STRING
+           WRITE csv-line.
+
+       5210-WRITE-CSV-HEADER.
+           MOVE "unit-in,value-in,unit-out,value-out" TO csv-line
+           WRITE csv-line.
+
+      *> ----------------------------------------------------------
+      *> Audit trail: one record per conversion attempted, valid or
+      *> not, so a calibration review can account for rejected
+      *> readings too.
+      *> ----------------------------------------------------------
+       6000-AUDIT-LOG.
+           ACCEPT current-date-ccyymmdd FROM DATE YYYYMMDD
+           ACCEPT current-time-hhmmss FROM TIME
+           PERFORM 6100-BUILD-TIMESTAMP
+
+           MOVE SPACES TO audit-record
+           MOVE current-timestamp TO audit-timestamp
+           MOVE conv-unit TO audit-unit-in
+           MOVE conv-input-value TO audit-value-in
+           MOVE conv-output-unit TO audit-unit-out
+           MOVE conv-output-value TO audit-value-out
+           MOVE conv-valid-flag TO audit-valid-flag
+           MOVE audit-user-name TO audit-user
+           MOVE audit-job-name TO audit-job
+           WRITE audit-record.
+
+       6100-BUILD-TIMESTAMP.
+           MOVE SPACES TO current-timestamp
+           MOVE current-date-ccyymmdd(1:4) TO current-timestamp(1:4)
+           MOVE "-" TO current-timestamp(5:1)
+           MOVE current-date-ccyymmdd(5:2) TO current-timestamp(6:2)
+           MOVE "-" TO current-timestamp(8:1)
+           MOVE current-date-ccyymmdd(7:2) TO current-timestamp(9:2)
+           MOVE SPACE TO current-timestamp(11:1)
+           MOVE current-time-hhmmss(1:2) TO current-timestamp(12:2)
+           MOVE ":" TO current-timestamp(14:1)
+           MOVE current-time-hhmmss(3:2) TO current-timestamp(15:2)
+           MOVE ":" TO current-timestamp(17:1)
+           MOVE current-time-hhmmss(5:2) TO current-timestamp(18:2).
 .
