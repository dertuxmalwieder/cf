@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cfsum.
+
+      *> CDDL HEADER
+      *> --------------
+      *> The contents of this file are subject to the terms of the
+      *> Common Development and Distribution License, Version 1.1 only
+      *> (the "License").  You may not use this file except in compliance
+      *> with the License.
+      *>
+      *> See the file LICENSE in this distribution for details.
+      *> A copy of the CDDL is also available via the Internet at
+      *> https://spdx.org/licenses/CDDL-1.1.html
+      *>
+      *> When distributing Covered Code, include this CDDL HEADER in each
+      *> file and include the contents of the LICENSE file from this
+      *> distribution.
+      *> --------------
+
+      *> cfsum reads the CFAUDIT.LOG trail cf leaves behind and prints
+      *> an end-of-day summary: count, min, max and average input and
+      *> output values per unit, so the morning shift doesn't have to
+      *> dig through raw audit lines by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL audit-file ASSIGN TO DYNAMIC audit-log-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS audit-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD audit-file.
+           COPY auditrec.
+
+       WORKING-STORAGE SECTION.
+
+       01 audit-log-path     PIC X(80) VALUE "CFAUDIT.LOG".
+       01 audit-file-status  PIC X(02).
+       01 audit-eof-switch   PIC X(01) VALUE "N".
+           88 audit-eof             VALUE "Y".
+
+       01 argument-count     PIC 9(04) COMP.
+       01 work-value-in      PIC S9(08)V9(4) COMP-3.
+       01 work-value-out     PIC S9(08)V9(4) COMP-3.
+
+      *> ----------------------------------------------------------
+      *> Per-unit accumulators.  Input stats cover every reading for
+      *> that unit, valid or rejected, since the reading itself is
+      *> real; output stats cover only readings that actually
+      *> converted, since a rejected record carries no real output.
+      *> ----------------------------------------------------------
+       01 c-stats.
+           05 c-in-count      PIC 9(08) VALUE ZERO.
+           05 c-in-sum        PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 c-in-min        PIC S9(08)V9(4) COMP-3.
+           05 c-in-max        PIC S9(08)V9(4) COMP-3.
+           05 c-in-first-sw   PIC X(01) VALUE "Y".
+               88 c-in-first         VALUE "Y".
+           05 c-out-count     PIC 9(08) VALUE ZERO.
+           05 c-out-sum       PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 c-out-min       PIC S9(08)V9(4) COMP-3.
+           05 c-out-max       PIC S9(08)V9(4) COMP-3.
+           05 c-out-first-sw  PIC X(01) VALUE "Y".
+               88 c-out-first        VALUE "Y".
+
+       01 f-stats.
+           05 f-in-count      PIC 9(08) VALUE ZERO.
+           05 f-in-sum        PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 f-in-min        PIC S9(08)V9(4) COMP-3.
+           05 f-in-max        PIC S9(08)V9(4) COMP-3.
+           05 f-in-first-sw   PIC X(01) VALUE "Y".
+               88 f-in-first         VALUE "Y".
+           05 f-out-count     PIC 9(08) VALUE ZERO.
+           05 f-out-sum       PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 f-out-min       PIC S9(08)V9(4) COMP-3.
+           05 f-out-max       PIC S9(08)V9(4) COMP-3.
+           05 f-out-first-sw  PIC X(01) VALUE "Y".
+               88 f-out-first        VALUE "Y".
+
+       01 k-stats.
+           05 k-in-count      PIC 9(08) VALUE ZERO.
+           05 k-in-sum        PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 k-in-min        PIC S9(08)V9(4) COMP-3.
+           05 k-in-max        PIC S9(08)V9(4) COMP-3.
+           05 k-in-first-sw   PIC X(01) VALUE "Y".
+               88 k-in-first         VALUE "Y".
+           05 k-out-count     PIC 9(08) VALUE ZERO.
+           05 k-out-sum       PIC S9(10)V9(4) COMP-3 VALUE ZERO.
+           05 k-out-min       PIC S9(08)V9(4) COMP-3.
+           05 k-out-max       PIC S9(08)V9(4) COMP-3.
+           05 k-out-first-sw  PIC X(01) VALUE "Y".
+               88 k-out-first        VALUE "Y".
+
+       01 stat-average       PIC S9(08)V9(4) COMP-3.
+       01 stat-min-display   PIC +Z(6)9.9999.
+       01 stat-max-display   PIC +Z(6)9.9999.
+       01 stat-avg-display   PIC +Z(6)9.9999.
+
+       PROCEDURE DIVISION.
+       0000-START.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-READ-AUDIT-LOG THRU 2000-EXIT
+               UNTIL audit-eof
+
+           CLOSE audit-file
+           PERFORM 3000-PRINT-SUMMARY.
+
+           STOP RUN.
+
+      *> ----------------------------------------------------------
+      *> Startup: an optional argument picks a different audit log,
+      *> the same way -o lets cf pick a different output file.
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT argument-count FROM ARGUMENT-NUMBER
+           IF argument-count >= 1 THEN
+               ACCEPT audit-log-path FROM ARGUMENT-VALUE
+           END-IF
+
+           OPEN INPUT audit-file
+           IF audit-file-status NOT = "00" AND
+                   audit-file-status NOT = "05" THEN
+               DISPLAY "cfsum: cannot open "
+                   FUNCTION TRIM(audit-log-path)
+                   " (status " audit-file-status ")"
+               STOP RUN
+           END-IF.
+
+       2000-READ-AUDIT-LOG.
+           READ audit-file
+               AT END
+                   SET audit-eof TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+           PERFORM 2100-ACCUMULATE.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE.
+           MOVE audit-value-in TO work-value-in
+           MOVE audit-value-out TO work-value-out
+           EVALUATE audit-unit-in
+               WHEN "C"
+                   PERFORM 2110-ACCUM-C THRU 2110-EXIT
+               WHEN "F"
+                   PERFORM 2120-ACCUM-F THRU 2120-EXIT
+               WHEN "K"
+                   PERFORM 2130-ACCUM-K THRU 2130-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2110-ACCUM-C.
+           ADD 1 TO c-in-count
+           ADD work-value-in TO c-in-sum
+           IF c-in-first THEN
+               MOVE work-value-in TO c-in-min
+               MOVE work-value-in TO c-in-max
+               MOVE "N" TO c-in-first-sw
+           ELSE
+               IF work-value-in < c-in-min THEN
+                   MOVE work-value-in TO c-in-min
+               END-IF
+               IF work-value-in > c-in-max THEN
+                   MOVE work-value-in TO c-in-max
+               END-IF
+           END-IF
+           IF audit-valid-flag = "Y" THEN
+               ADD 1 TO c-out-count
+               ADD work-value-out TO c-out-sum
+               IF c-out-first THEN
+                   MOVE work-value-out TO c-out-min
+                   MOVE work-value-out TO c-out-max
+                   MOVE "N" TO c-out-first-sw
+               ELSE
+                   IF work-value-out < c-out-min THEN
+                       MOVE work-value-out TO c-out-min
+                   END-IF
+                   IF work-value-out > c-out-max THEN
+                       MOVE work-value-out TO c-out-max
+                   END-IF
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2120-ACCUM-F.
+           ADD 1 TO f-in-count
+           ADD work-value-in TO f-in-sum
+           IF f-in-first THEN
+               MOVE work-value-in TO f-in-min
+               MOVE work-value-in TO f-in-max
+               MOVE "N" TO f-in-first-sw
+           ELSE
+               IF work-value-in < f-in-min THEN
+                   MOVE work-value-in TO f-in-min
+               END-IF
+               IF work-value-in > f-in-max THEN
+                   MOVE work-value-in TO f-in-max
+               END-IF
+           END-IF
+           IF audit-valid-flag = "Y" THEN
+               ADD 1 TO f-out-count
+               ADD work-value-out TO f-out-sum
+               IF f-out-first THEN
+                   MOVE work-value-out TO f-out-min
+                   MOVE work-value-out TO f-out-max
+                   MOVE "N" TO f-out-first-sw
+               ELSE
+                   IF work-value-out < f-out-min THEN
+                       MOVE work-value-out TO f-out-min
+                   END-IF
+                   IF work-value-out > f-out-max THEN
+                       MOVE work-value-out TO f-out-max
+                   END-IF
+               END-IF
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2130-ACCUM-K.
+           ADD 1 TO k-in-count
+           ADD work-value-in TO k-in-sum
+           IF k-in-first THEN
+               MOVE work-value-in TO k-in-min
+               MOVE work-value-in TO k-in-max
+               MOVE "N" TO k-in-first-sw
+           ELSE
+               IF work-value-in < k-in-min THEN
+                   MOVE work-value-in TO k-in-min
+               END-IF
+               IF work-value-in > k-in-max THEN
+                   MOVE work-value-in TO k-in-max
+               END-IF
+           END-IF
+           IF audit-valid-flag = "Y" THEN
+               ADD 1 TO k-out-count
+               ADD work-value-out TO k-out-sum
+               IF k-out-first THEN
+                   MOVE work-value-out TO k-out-min
+                   MOVE work-value-out TO k-out-max
+                   MOVE "N" TO k-out-first-sw
+               ELSE
+                   IF work-value-out < k-out-min THEN
+                       MOVE work-value-out TO k-out-min
+                   END-IF
+                   IF work-value-out > k-out-max THEN
+                       MOVE work-value-out TO k-out-max
+                   END-IF
+               END-IF
+           END-IF.
+       2130-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> Report: one block per unit that actually showed up in the
+      *> log.  A unit with no readings at all is left out rather
+      *> than printed as a row of zeroes.
+      *> ----------------------------------------------------------
+       3000-PRINT-SUMMARY.
+           DISPLAY "CF DAILY SUMMARY -- " FUNCTION TRIM(audit-log-path)
+           DISPLAY "UNIT  DIRECTION  COUNT       MIN        MAX"
+               "        AVG"
+
+           IF c-in-count > ZERO THEN
+               PERFORM 3100-PRINT-UNIT-C
+           END-IF
+           IF f-in-count > ZERO THEN
+               PERFORM 3200-PRINT-UNIT-F
+           END-IF
+           IF k-in-count > ZERO THEN
+               PERFORM 3300-PRINT-UNIT-K
+           END-IF.
+
+       3100-PRINT-UNIT-C.
+           COMPUTE stat-average ROUNDED = c-in-sum / c-in-count
+           PERFORM 3900-FORMAT-AND-DISPLAY-IN-C
+           IF c-out-count > ZERO THEN
+               COMPUTE stat-average ROUNDED
+                   = c-out-sum / c-out-count
+               PERFORM 3900-FORMAT-AND-DISPLAY-OUT-C
+           END-IF.
+
+       3200-PRINT-UNIT-F.
+           COMPUTE stat-average ROUNDED = f-in-sum / f-in-count
+           PERFORM 3900-FORMAT-AND-DISPLAY-IN-F
+           IF f-out-count > ZERO THEN
+               COMPUTE stat-average ROUNDED
+                   = f-out-sum / f-out-count
+               PERFORM 3900-FORMAT-AND-DISPLAY-OUT-F
+           END-IF.
+
+       3300-PRINT-UNIT-K.
+           COMPUTE stat-average ROUNDED = k-in-sum / k-in-count
+           PERFORM 3900-FORMAT-AND-DISPLAY-IN-K
+           IF k-out-count > ZERO THEN
+               COMPUTE stat-average ROUNDED
+                   = k-out-sum / k-out-count
+               PERFORM 3900-FORMAT-AND-DISPLAY-OUT-K
+           END-IF.
+
+       3900-FORMAT-AND-DISPLAY-IN-C.
+           MOVE c-in-min TO stat-min-display
+           MOVE c-in-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "C     IN        " c-in-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
+
+       3900-FORMAT-AND-DISPLAY-OUT-C.
+           MOVE c-out-min TO stat-min-display
+           MOVE c-out-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "C     OUT       " c-out-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
+
+       3900-FORMAT-AND-DISPLAY-IN-F.
+           MOVE f-in-min TO stat-min-display
+           MOVE f-in-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "F     IN        " f-in-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
+
+       3900-FORMAT-AND-DISPLAY-OUT-F.
+           MOVE f-out-min TO stat-min-display
+           MOVE f-out-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "F     OUT       " f-out-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
+
+       3900-FORMAT-AND-DISPLAY-IN-K.
+           MOVE k-in-min TO stat-min-display
+           MOVE k-in-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "K     IN        " k-in-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
+
+       3900-FORMAT-AND-DISPLAY-OUT-K.
+           MOVE k-out-min TO stat-min-display
+           MOVE k-out-max TO stat-max-display
+           MOVE stat-average TO stat-avg-display
+           DISPLAY "K     OUT       " k-out-count SPACE
+               stat-min-display SPACE stat-max-display SPACE
+               stat-avg-display.
